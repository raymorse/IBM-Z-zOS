@@ -0,0 +1,32 @@
+000100******************************************************************
+000200*                                                                *
+000300* STRFLDS -- AFP STRUCTURED FIELD IDENTIFIER TABLE               *
+000400*                                                                *
+000500* Copy member shared by the ACIF input and output sample exits   *
+000600* (APKINLLE / APKOTLLE).  SF-xxx below are the 3-byte structured *
+000700* field identifiers (SFI class/type/category bytes, in the      *
+000800* order they appear in bytes 1-3 of an AFP structured field      *
+000900* introducer) that the exits recognize on the input record.      *
+001000*                                                                *
+001100* This list is not exhaustive -- AFP defines many structured     *
+001200* field types besides the ones named here, and an unrecognized   *
+001300* INP-SFID is ordinary, not a sign of a corrupt record. Callers  *
+001400* compare INP-SFID against individual SF-xxx items below; do not *
+001500* treat "not in this table" as a validation failure.             *
+001550*                                                                *
+001560******************************************************************
+001600 01  STRFLD-TABLE.
+001610     05  SF-BPG              PIC X(3) VALUE X'D3A8D1'.
+001620*        BEGIN PAGE
+001630     05  SF-EPG              PIC X(3) VALUE X'D3A9D1'.
+001640*        END PAGE
+001650     05  SF-LLE              PIC X(3) VALUE X'D3EEC3'.
+001660*        NO OPERATION -- LINE LENGTH ELEMENT (ACIF-PRIVATE)
+001670     05  SF-NOP              PIC X(3) VALUE X'EEEEEE'.
+001680*        NO OPERATION
+001690     05  SF-MMC              PIC X(3) VALUE X'D3C3CC'.
+001700*        MAP MEDIUM OVERLAY / MEDIUM MAP CHANGE
+001710     05  SF-IOB              PIC X(3) VALUE X'D3EEEB'.
+001720*        INVOKE OVERLAY (MEDIUM OR PAGE OVERLAY REFERENCE)
+001730     05  SF-IPS              PIC X(3) VALUE X'D3AFC3'.
+001740*        INCLUDE PAGE SEGMENT
