@@ -1,5 +1,5 @@
 000100 PROCESS NOD NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ     RENT
-000200* LAST UPDATE ON 9 Apr 2018 AT 15:39:10 BY  HOWARDT VERSION 01   *
+000200* LAST UPDATE ON 9 Aug 2026 AT 15:45:00 BY  DELGADO  VERSION 13   *
 000300 ID DIVISION.
 000400 PROGRAM-ID. APKINLLE.
 000500 AUTHOR. TURETZKY--HYDRA.
@@ -18,7 +18,37 @@
 001800               the output.  Corresponding output exit APKOTLLE
 001900               will change the NOPs back to LLEs.
 001910               NOTE: Current releases of ACIF support LLE.
+001920
+001930               Byte 1 of INP-UAREA (UAREA-LLE-SW) selects the mode
+001940               of operation: 'P' runs the exit in pass-through
+001950               mode (LLE structured fields are left alone; page
+001960               and line counting still occurs) for releases that
+001970               support LLE natively.  Any other value, including
+001980               an uninitialized work area, keeps the conversion
+001990               described below.
+001991
+001992               Byte 2 of INP-UAREA (UAREA-INSERT-SW) turns on the
+001993               per-page banner insert: 'I' causes the first line
+001994               behind each page boundary to be replaced with a
+001995               diagnostic NOP banner record, after which ACIF is
+001996               asked to recall this exit with the original record
+001997               so it is still delivered unchanged.  Any other
+001998               value, including an uninitialized work area, leaves
+001999               banner insertion off.
 002000
+002001               This exit allocates three sequential datasets in
+002002               the job step: STATSOUT (end-of-job statistics, see
+002003               STATS-REC below), LLETRACK (per-conversion ordinals
+002004               read back by companion output exit APKOTLLE for
+002005               reconciliation), and CKPTFILE (the checkpoint
+002006               record used for restart). Add DD statements for
+002007               all three to the step's JCL. None of them are
+002008               mandatory for the exit to run: if a DD is missing,
+002009               the OPEN for that dataset fails, a diagnostic is
+002010               displayed, and only that feature (statistics,
+002011               reconciliation, or checkpoint/restart) is skipped
+002012               for that run.
+002020
 002100               Method of operation: each input record is examined
 002200               for an LLE record. The structured field identifier
 002300               is changed to NOP, and the LLE id placed in the
@@ -70,14 +100,101 @@
 005500 SOURCE-COMPUTER. IBM-370.
 005600 OBJECT-COMPUTER. IBM-370.
 005700     EJECT
+005710 INPUT-OUTPUT SECTION.
+005720 FILE-CONTROL.
+005730     SELECT STATS-FILE ASSIGN TO STATSOUT
+005740         FILE STATUS IS STATS-FILE-STATUS.
+005742     SELECT TRACK-FILE ASSIGN TO LLETRACK
+005744         FILE STATUS IS TRACK-FILE-STATUS.
+005746     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+005748         FILE STATUS IS CKPT-FILE-STATUS.
+005750     EJECT
 005800 DATA DIVISION.
-005900 WORKING-STORAGE SECTION.
+005810 FILE SECTION.
+005820 FD  STATS-FILE
+005830     RECORDING MODE F
+005840     LABEL RECORDS STANDARD
+005850     BLOCK CONTAINS 0 RECORDS
+005860     RECORD CONTAINS 80 CHARACTERS.
+005870 01  STATS-REC.
+005880     05  STATS-PGM           PIC X(8).
+005890     05  STATS-JOBNAME       PIC X(8).
+005900     05  STATS-STEPNAME      PIC X(8).
+005910     05  STATS-PAGE-COUNT    PIC 9(8).
+005920     05  STATS-LINE-COUNT    PIC 9(8).
+005922     05  STATS-LLE-SEEN      PIC 9(8).
+005924     05  STATS-OTHER-COUNT   PIC 9(8).
+005930     05  STATS-LLE-COUNT     PIC 9(8).
+005932     05  STATS-OVERLAY-COUNT PIC 9(8).
+005940     05  FILLER              PIC X(08).
+005942     EJECT
+005944 FD  TRACK-FILE
+005946     RECORDING MODE F
+005948     LABEL RECORDS STANDARD
+005950     BLOCK CONTAINS 0 RECORDS
+005952     RECORD CONTAINS 80 CHARACTERS.
+005954 01  TRACK-REC.
+005956*    TRACK-SEQ is the ordinal position of this LLE-to-NOP
+005958*    conversion in the run (1st, 2nd, ...), not the AFP
+005960*    sequence number -- APKOTLLE counts its reversals the same
+005962*    way and the two ordinals must stay in lock step.
+005964     05  TRACK-SEQ           PIC 9(8).
+005966     05  TRACK-PAGE          PIC 9(8).
+005968     05  FILLER              PIC X(64).
+005969     EJECT
+005971 FD  CKPT-FILE
+005972     RECORDING MODE F
+005973     LABEL RECORDS STANDARD
+005974     BLOCK CONTAINS 0 RECORDS
+005975     RECORD CONTAINS 80 CHARACTERS.
+005976 01  CKPT-REC.
+005977*    the last page fully converted -- on restart, every record
+005978*    for a page at or before CKPT-PAGE is deleted unseen so the
+005979*    rerun does not reprint pages ACIF already emitted.
+005983     05  CKPT-PAGE           PIC 9(8).
+005984     05  FILLER              PIC X(72).
+005985     EJECT
+005990 WORKING-STORAGE SECTION.
 006000 77  PGMNAME                 PIC X(8) VALUE 'APKINLLE'.
 006120 77  ABND-PGM                PIC X(8) VALUE 'CEE3ABD '.
-006200 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.
+006200 77  ABEND-CODE              PIC S9(9) BINARY VALUE 12.
 006300 77  LINE-COUNT              PIC S9(8) BINARY VALUE ZERO.
+006310 77  LLE-COUNT               PIC S9(8) BINARY VALUE ZERO.
+006320 77  OTHER-COUNT             PIC S9(8) BINARY VALUE ZERO.
+006322 77  OVERLAY-COUNT           PIC S9(8) BINARY VALUE ZERO.
+006330 77  CNT-DISP                PIC Z,ZZZ,ZZ9.
+006340 77  CKPT-FILE-STATUS        PIC XX VALUE ZERO.
+006342     88  CKPT-FILE-OK        VALUE '00'.
+006344 77  CKPT-INTERVAL           PIC S9(8) BINARY VALUE 500.
+006346 77  PAGES-SINCE-CKPT        PIC S9(8) BINARY VALUE ZERO.
+006348 77  RESTART-PAGE            PIC S9(8) BINARY VALUE ZERO.
+006350 77  FIRST-CALL-FLAG         PIC X VALUE HIGH-VALUE.
+006352     88  FIRST-CALL          VALUE HIGH-VALUE.
+006354     88  NOTFIRST-CALL       VALUE LOW-VALUE.
 006400 77  PAGE-COUNT              PIC S9(8) BINARY VALUE ZERO.
+006410 77  LLE-CONV-COUNT          PIC S9(8) BINARY VALUE ZERO.
+006420 77  STATS-FILE-STATUS       PIC XX VALUE ZERO.
+006421     88  STATS-FILE-OK       VALUE '00'.
+006422 77  TRACK-FILE-STATUS       PIC XX VALUE ZERO.
+006423     88  TRACK-FILE-OK       VALUE '00'.
+006424 77  TRACK-OPEN-FLAG         PIC X VALUE LOW-VALUE.
+006426     88  TRACK-OPEN          VALUE HIGH-VALUE.
+006428     88  TRACK-NOTOPEN       VALUE LOW-VALUE.
+006429     88  TRACK-FAILED        VALUE 'F'.
+006430 77  GTJS-PGM                PIC X(8) VALUE 'CEEGTJS '.
+006440 01  GTJS-JOBNAME            PIC X(8) VALUE SPACE.
+006450 01  GTJS-STEPNAME           PIC X(8) VALUE SPACE.
+006460 01  GTJS-PROCNAME           PIC X(8) VALUE SPACE.
+006470 01  GTJS-FC                 PIC X(12) VALUE LOW-VALUE.
+006472 01  GTJS-FC-SEVERITY REDEFINES GTJS-FC.
+006474     05  GTJS-FC-SEV         PIC S9(4) BINARY.
+006476         88  GTJS-FC-OK      VALUE ZERO.
+006478     05  FILLER              PIC X(10).
 006500 77  PAGE-DISP               PIC Z,ZZZ,ZZ9.
+006510 01  BANNER-LINE.
+006520     05  FILLER              PIC X(6) VALUE '*PAGE '.
+006530     05  BANNER-PAGE         PIC ZZZZZZZ9.
+006540     05  FILLER              PIC X(6) VALUE ' BNDRY'.
 006600 77  FIRST-LINE-FLAG         PIC X VALUE LOW-VALUE.
 006700     88  FIRST-LINE          VALUE HIGH-VALUE.
 006800     88  NOTFIRST-LINE       VALUE LOW-VALUE.
@@ -105,6 +222,18 @@
 009000         88  INP-EOF         VALUE 'Y'.
 009100     SKIP1
 009200 01  INP-UAREA               PIC X(16).
+009210 01  UAREA-FLAGS REDEFINES INP-UAREA.
+009220     05  UAREA-LLE-SW        PIC X.
+009230         88  UAREA-LLE-PASSTHRU     VALUE 'P'.
+009240*        any byte other than 'P', including an uninitialized
+009241*        work area, keeps the LLE-to-NOP conversion -- tested
+009242*        as NOT UAREA-LLE-PASSTHRU below, not as its own 88,
+009243*        so no stray byte value can accidentally fall through
+009244*        both conditions and skip the conversion silently.
+009245     05  UAREA-INSERT-SW     PIC X.
+009246         88  UAREA-INSERT-ON        VALUE 'I'.
+009247         88  UAREA-INSERT-OFF       VALUE SPACE LOW-VALUE.
+009250     05  FILLER              PIC X(14).
 009300     SKIP1
 009400 01  INP-ATTR.
 009500     05  INP-CC              PIC XXX.
@@ -135,25 +264,254 @@
 012000     SET ADDRESS OF INP-UAREA TO INP-USTOR.
 012100     SET ADDRESS OF INP-ATTR TO INP-PFATTR.
 012200     SET ADDRESS OF INP-REC TO INP-RECPTR.
+012210     IF UAREA-INSERT-ON
+012220      THEN
+012230       SET INSERT-LINE TO TRUE
+012240      ELSE
+012250       SET NOINSERT-LINE TO TRUE
+012260     END-IF.
+012261* on the very first call, look for a checkpoint left behind by
+012262* an earlier run of this job step and pick up where it left
+012263* off instead of reconverting pages already sent to AFP.
+012264     IF FIRST-CALL
+012265      THEN
+012266       SET NOTFIRST-CALL TO TRUE
+012267       OPEN INPUT CKPT-FILE
+012268       IF CKPT-FILE-OK
+012269        THEN
+012270         READ CKPT-FILE
+012271          AT END
+012272           MOVE ZERO TO RESTART-PAGE
+012273          NOT AT END
+012274           MOVE CKPT-PAGE TO RESTART-PAGE
+012275         END-READ;
+012276         CLOSE CKPT-FILE
+012277       END-IF;
+012278       IF RESTART-PAGE > ZERO
+012279        THEN
+012280         MOVE RESTART-PAGE TO CNT-DISP;
+012281         DISPLAY PGMNAME, ' RESTARTING AFTER PAGE', CNT-DISP
+012282       END-IF;
+012284* log the print-mode parameters ACIF was invoked with so a job
+012285* log shows what FORMDEF/PAGEDEF/font list this run used without
+012286* having to go dig through the JCL.
+012287       DISPLAY PGMNAME, ' INP-CHARS=',   INP-CHARS;
+012288       DISPLAY PGMNAME, ' INP-FORMDEF=', INP-FORMDEF;
+012289       DISPLAY PGMNAME, ' INP-PAGEDEF=', INP-PAGEDEF;
+012290       DISPLAY PGMNAME, ' INP-PRMODE=',  INP-PRMODE;
+012291       DISPLAY PGMNAME, ' INP-CC=',      INP-CC;
+012292       DISPLAY PGMNAME, ' INP-CCTYPE=',  INP-CCTYPE
+012293     END-IF.
 012300* no special action is necessary at EOF.
 012400     IF INP-EOF
 012500      THEN
 012600       DISPLAY PGMNAME, ' EOF REACHED.';
 012700       MOVE PAGE-COUNT TO PAGE-DISP;
-012800       DISPLAY PGMNAME, PAGE-DISP, ' Pages processed.';
-012900       GOBACK;
+012800       DISPLAY PGMNAME, PAGE-DISP, ' Pages processed (BPG).';
+012801       MOVE LLE-COUNT TO CNT-DISP;
+012802       DISPLAY PGMNAME, CNT-DISP, ' LLE structured fields seen.';
+012803       MOVE LLE-CONV-COUNT TO CNT-DISP;
+012804       DISPLAY PGMNAME, CNT-DISP, ' LLE-to-NOP conversions done.';
+012805       MOVE OTHER-COUNT TO CNT-DISP;
+012806       DISPLAY PGMNAME, CNT-DISP, ' other fields passed.';
+012807       MOVE OVERLAY-COUNT TO CNT-DISP;
+012808       DISPLAY PGMNAME, CNT-DISP, ' overlay/resource refs seen.';
+012810       CALL GTJS-PGM USING GTJS-JOBNAME, GTJS-STEPNAME,
+012820            GTJS-PROCNAME, GTJS-FC;
+012825       IF NOT GTJS-FC-OK
+012826        THEN
+012827         DISPLAY PGMNAME, ' CEEGTJS FAILED -- JOB/STEP',
+012828                 ' NAME UNAVAILABLE.';
+012829         MOVE SPACES TO GTJS-JOBNAME, GTJS-STEPNAME
+012831       END-IF;
+012832       MOVE PGMNAME TO STATS-PGM;
+012840       MOVE GTJS-JOBNAME TO STATS-JOBNAME;
+012850       MOVE GTJS-STEPNAME TO STATS-STEPNAME;
+012860       MOVE PAGE-COUNT TO STATS-PAGE-COUNT;
+012865       COMPUTE STATS-LINE-COUNT = LLE-COUNT + OTHER-COUNT;
+012867       MOVE LLE-COUNT TO STATS-LLE-SEEN;
+012868       MOVE OTHER-COUNT TO STATS-OTHER-COUNT;
+012880       MOVE LLE-CONV-COUNT TO STATS-LLE-COUNT;
+012885       MOVE OVERLAY-COUNT TO STATS-OVERLAY-COUNT;
+012890       OPEN OUTPUT STATS-FILE;
+012891       IF STATS-FILE-OK
+012892        THEN
+012893         WRITE STATS-REC;
+012894         CLOSE STATS-FILE
+012895        ELSE
+012896         DISPLAY PGMNAME, ' STATSOUT OPEN FAILED, STATUS=',
+012897                 STATS-FILE-STATUS, ' -- STATISTICS NOT WRITTEN.'
+012898       END-IF;
+012915       IF TRACK-OPEN
+012916        THEN
+012917         CLOSE TRACK-FILE
+012918       END-IF;
+012919*      this run reached a normal EOF with nothing left to
+012920*      restart -- reset CKPTFILE so a later, unrelated run that
+012921*      happens to reuse the same cataloged dataset does not
+012922*      mistake a stale checkpoint for one of its own and delete
+012923*      its own early pages.
+012924       MOVE ZERO TO CKPT-PAGE;
+012925       OPEN OUTPUT CKPT-FILE;
+012926       IF CKPT-FILE-OK
+012927        THEN
+012928         WRITE CKPT-REC;
+012929         CLOSE CKPT-FILE
+012930        ELSE
+012931         DISPLAY PGMNAME, ' CKPTFILE OPEN FAILED, STATUS=',
+012932                 CKPT-FILE-STATUS, ' -- CHECKPOINT NOT RESET.'
+012933       END-IF;
+012934       GOBACK;
 013000     END-IF.
-013100     EVALUATE INP-SFID
-013200      WHEN SF-BPG
-013300       ADD 1 TO PAGE-COUNT;
-013400       MOVE ZERO TO LINE-COUNT;
-013500      WHEN SF-LLE
-013600       MOVE INP-SFID TO INP-FLAGSEQ;
-013700       MOVE SF-NOP TO INP-SFID;
-013800       ADD 1 TO LINE-COUNT;
-013900      WHEN OTHER
-014000       ADD 1 TO LINE-COUNT;
-014100     END-EVALUATE.
-014200     GOBACK.
-014300 SKIP1
+013010* a record this short can't even hold the structured-field
+013020* header, and the SFID bytes below are unusable if they are
+013030* all binary zeros or all ones -- treat either as a corrupt
+013031* record rather than let it fall through to WHEN OTHER. The
+013032* upper bound is the largest INP-REC the template below can
+013033* describe (1+2+3+3+32747 = 32756), not an arbitrary 4-digit
+013034* guess -- real AFP structured fields routinely run past 9999
+013035* bytes and are not themselves a sign of corruption.
+013040     IF INP-RECLEN < 9 OR INP-RECLEN > 32756
+013042        OR INP-SFID = LOW-VALUES OR INP-SFID = HIGH-VALUES
+013043      THEN
+013044       CALL ABND-PGM USING ABEND-CODE
+013045     END-IF.
+013050* if this is the first line behind a page boundary and banner
+013060* insertion is enabled, replace this call with a diagnostic NOP
+013070* record carrying the page number; ACIF will recall the exit
+013080* with this same original record once the banner is written.
+013090     IF FIRST-LINE AND INSERT-LINE AND INP-SFID NOT = SF-BPG
+013091        AND PAGE-COUNT > RESTART-PAGE
+013095      THEN
+013100       MOVE SPACE TO INP-CCVAL;
+013105       MOVE LOW-VALUES TO INP-FLAGSEQ;
+013110       MOVE SF-NOP TO INP-SFID;
+013115       MOVE PAGE-COUNT TO BANNER-PAGE;
+013120       MOVE BANNER-LINE TO INP-DATA (1:20);
+013125       MOVE 20 TO INP-LEN;
+013130       MOVE 29 TO INP-RECLEN;
+013135       SET INP-INSERT TO TRUE;
+013140       SET NOTFIRST-LINE TO TRUE;
+013145      ELSE
+013150       IF INP-SFID NOT = SF-BPG
+013155        THEN
+013160         SET NOTFIRST-LINE TO TRUE
+013165       END-IF;
+013200       EVALUATE INP-SFID
+013210        WHEN SF-BPG
+013220         ADD 1 TO PAGE-COUNT;
+013230         MOVE ZERO TO LINE-COUNT;
+013240         SET FIRST-LINE TO TRUE;
+013241         IF PAGE-COUNT > RESTART-PAGE
+013242          THEN
+013243           ADD 1 TO PAGES-SINCE-CKPT;
+013244           IF PAGES-SINCE-CKPT >= CKPT-INTERVAL
+013245            THEN
+013246             MOVE PAGE-COUNT TO CKPT-PAGE;
+013247             OPEN OUTPUT CKPT-FILE;
+013248             IF CKPT-FILE-OK
+013249              THEN
+013250               WRITE CKPT-REC;
+013251               CLOSE CKPT-FILE
+013252              ELSE
+013253               DISPLAY PGMNAME, ' CKPTFILE OPEN FAILED, STATUS=',
+013254                       CKPT-FILE-STATUS, ' -- CHECKPOINT NOT',
+013255                       ' WRITTEN.'
+013256             END-IF;
+013257             MOVE ZERO TO PAGES-SINCE-CKPT
+013258           END-IF
+013259         END-IF;
+013500        WHEN SF-LLE
+013520         IF NOT UAREA-LLE-PASSTHRU
+013540          THEN
+013560           MOVE INP-SFID TO INP-FLAGSEQ;
+013580           MOVE SF-NOP TO INP-SFID;
+013581*          A restart replays pages at or below RESTART-PAGE only
+013582*          so they can be located and suppressed -- they never
+013583*          reach ACIF's output stream, so APKOTLLE never sees
+013584*          them.  Skip the LLETRACK bookkeeping for those or the
+013585*          reconciliation drain at EOF reports them as dropped.
+013586           IF PAGE-COUNT > RESTART-PAGE
+013587            THEN
+013588             ADD 1 TO LLE-CONV-COUNT;
+013589             IF TRACK-NOTOPEN
+013590              THEN
+013591               OPEN OUTPUT TRACK-FILE;
+013592               IF TRACK-FILE-OK
+013593                THEN
+013594                 SET TRACK-OPEN TO TRUE
+013595                ELSE
+013596                 SET TRACK-FAILED TO TRUE;
+013597                 DISPLAY PGMNAME, ' LLETRACK OPEN FAILED,',
+013598                         ' STATUS=', TRACK-FILE-STATUS,
+013599                         ' -- RECONCILIATION DISABLED.'
+013600               END-IF
+013601             END-IF;
+013602             IF TRACK-OPEN
+013603              THEN
+013604               MOVE LLE-CONV-COUNT TO TRACK-SEQ;
+013605               MOVE PAGE-COUNT TO TRACK-PAGE;
+013606               WRITE TRACK-REC
+013607             END-IF
+013608           END-IF;
+013609         END-IF;
+013800         ADD 1 TO LINE-COUNT;
+013810         ADD 1 TO LLE-COUNT;
+013820        WHEN SF-MMC
+013821*        MEDIUM MAP CHANGE -- THE PAGE THAT FOLLOWS SWITCHES
+013822*        TO A DIFFERENT MEDIUM MAP; COUNT IT WITH THE OTHER
+013823*        AFP RESOURCE REFERENCES RATHER THAN ORDINARY DATA.
+013824         ADD 1 TO LINE-COUNT;
+013825         ADD 1 TO OTHER-COUNT;
+013826         ADD 1 TO OVERLAY-COUNT;
+013830        WHEN SF-IOB
+013831*        INVOKE OVERLAY -- A PAGE OR MEDIUM OVERLAY RESOURCE
+013832*        IS BEING PULLED IN FOR THIS PAGE.
+013833         ADD 1 TO LINE-COUNT;
+013834         ADD 1 TO OTHER-COUNT;
+013835         ADD 1 TO OVERLAY-COUNT;
+013840        WHEN SF-IPS
+013841*        INCLUDE PAGE SEGMENT -- A PAGE SEGMENT RESOURCE IS
+013842*        BEING PULLED IN FOR THIS PAGE.
+013843         ADD 1 TO LINE-COUNT;
+013844         ADD 1 TO OTHER-COUNT;
+013845         ADD 1 TO OVERLAY-COUNT;
+013900        WHEN OTHER
+014000         ADD 1 TO LINE-COUNT;
+014010         ADD 1 TO OTHER-COUNT;
+014100       END-EVALUATE;
+014110*      strip NOP records that carry no data -- padding left
+014120*      behind by the LLE conversion above (or by an upstream
+014130*      NOP already in the stream) just inflates the AFP
+014135*      dataset downstream.
+014140       IF INP-SFID = SF-NOP
+014150        THEN
+014160         IF INP-LEN = ZERO
+014170          THEN
+014180           SET INP-DELETE TO TRUE
+014190          ELSE
+014200           IF INP-DATA (1:INP-LEN) = SPACES
+014210            THEN
+014220             SET INP-DELETE TO TRUE
+014230            ELSE
+014240             SET INP-USE TO TRUE
+014250           END-IF
+014260         END-IF
+014270        ELSE
+014280         SET INP-USE TO TRUE
+014290       END-IF;
+014291*      the page this record belongs to was already converted
+014292*      and printed in an earlier, aborted run -- suppress it
+014293*      instead of sending it through to AFP a second time. Only
+014294*      applies on an actual restart: RESTART-PAGE and PAGE-COUNT
+014295*      are both ZERO on every ordinary run before the first BPG,
+014296*      which would otherwise match and delete records (such as a
+014297*      medium-map-change) that legitimately precede page one.
+014298       IF RESTART-PAGE > ZERO AND PAGE-COUNT <= RESTART-PAGE
+014299        THEN
+014300         SET INP-DELETE TO TRUE
+014301       END-IF
+014302     END-IF.
+014303     GOBACK.
+014310 SKIP1
 014400 END PROGRAM APKINLLE.
\ No newline at end of file
