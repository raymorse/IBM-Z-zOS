@@ -0,0 +1,325 @@
+000100 PROCESS NOD NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ     RENT
+000200* LAST UPDATE ON 9 Aug 2026 AT 15:45:00 BY  DELGADO  VERSION 03   *
+000300 ID DIVISION.
+000400 PROGRAM-ID. APKOTLLE.
+000500 AUTHOR. TURETZKY--HYDRA.
+000600 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
+000700               This program is a sample exit for ACIF
+000800               (APKACIF,5648-062) demonstrating the use of the
+000900               ACIF output exit.
+001000
+001100               In order to use this exit, include the control
+001200               OUTEXIT=APKOTLLE to enable this exit, and include
+001300               the load module in a dataset referenced in steplib
+001400               or elsewhere in the module search order.
+001500
+001600               This program changes NOP structured fields back
+001700               to LLE where companion input exit APKINLLE
+001800               changed LLE to NOP on the way in, because acif
+001900               does not currently pass LLEs to the output.
+001910               NOTE: Current releases of ACIF support LLE.
+001920
+002000               Method of operation: each output record is
+002100               examined for a NOP record whose flag/sequence
+002200               field carries the original LLE identifier left
+002300               there by APKINLLE. When found, the structured
+002400               field identifier is changed back to LLE.
+002500
+002600               A reconciliation check runs alongside the
+002700               reversal: APKINLLE appends one record to the
+002800               LLETRACK dataset, in order, for every LLE it
+002900               converts, keyed by the ordinal position of the
+003000               conversion (1st, 2nd, ...) and the page it
+003100               occurred on. This exit reads one LLETRACK
+003110               record for every LLE-origin NOP it restores. A
+003120               record dropped between the two exits shows up
+003130               one of two ways: LLETRACK runs out first (this
+003140               exit sees more LLE-origin NOPs than APKINLLE
+003150               ever logged), or LLETRACK still has unread
+003160               records left over at EOF (APKINLLE logged more
+003170               conversions than this exit ever saw). Either
+003180               case is written to the DISCROUT dataset along
+003190               with a SYSOUT message instead of letting the
+003200               mismatch ride silently into the AFP stream.
+003210
+003220               This exit allocates two sequential datasets in the
+003230               job step: LLETRACK (read here, written by
+003240               companion input exit APKINLLE) and DISCROUT
+003250               (written here when a reconciliation discrepancy is
+003260               found). Add DD statements for both to the step's
+003270               JCL. Neither is mandatory for this exit to run: if
+003280               LLETRACK is missing, the OPEN fails, a diagnostic
+003290               is displayed, and reconciliation is skipped for
+003300               the run (NOP-to-LLE restoration still happens);
+003310               if DISCROUT is missing, discrepancies are still
+003320               counted and summarized at EOF but are not written
+003330               to a dataset.
+003900
+004000 DATE-WRITTEN. 9 Aug 2026.
+004100 DATE-COMPILED.
+004200 SECURITY. IBM SAMPLE CODE ONLY.
+004300*/**************************************************************/
+004310*/* Licensed under the Apache License, Version 2.0 (the        */
+004320*/* "License"); you may not use this file except in compliance */
+004330*/* with the License. You may obtain a copy of the License at  */
+004340*/*                                                            */
+004350*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+004360*/*                                                            */
+004370*/* Unless required by applicable law or agreed to in writing, */
+004380*/* software distributed under the License is distributed on an*/
+004390*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+004400*/* KIND, either express or implied.  See the License for the  */
+004410*/* specific language governing permissions and limitations    */
+004420*/* under the License.                                         */
+004430*/*------------------------------------------------------------*/
+004440*/*                                                            */
+004450*/*   COPYRIGHT (C) 1993,2007 IBM CORPORATION                  */
+004460*/*   COPYRIGHT (C) 2007,2018 RICOH COMPANY, LTD               */
+004470*/*                                                            */
+004480*/*   Permission to use, copy, modify, and distribute          */
+004490*/*   this software for any purpose with or without fee        */
+004500*/*   is hereby granted, provided that the above               */
+004510*/*   copyright notices appear in all copies.                  */
+004520*/*                                                            */
+004530*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
+004540*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
+004550*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
+004560*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
+004570*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
+004580*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
+004590*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
+004600*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
+004610*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
+004620*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
+004630*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
+004640*/**************************************************************/
+004700 TITLE 'ACIF OUTPUT EXIT--RESTORE LLE RECORDS'.
+004800 ENVIRONMENT DIVISION.
+004900 CONFIGURATION SECTION.
+005000 SOURCE-COMPUTER. IBM-370.
+005100 OBJECT-COMPUTER. IBM-370.
+005200     EJECT
+005210 INPUT-OUTPUT SECTION.
+005220 FILE-CONTROL.
+005230     SELECT TRACK-FILE ASSIGN TO LLETRACK
+005240         FILE STATUS IS TRACK-FILE-STATUS.
+005250     SELECT DISCREP-FILE ASSIGN TO DISCROUT
+005260         FILE STATUS IS DISCREP-FILE-STATUS.
+005270     EJECT
+005300 DATA DIVISION.
+005310 FILE SECTION.
+005320 FD  TRACK-FILE
+005330     RECORDING MODE F
+005340     LABEL RECORDS STANDARD
+005350     BLOCK CONTAINS 0 RECORDS
+005360     RECORD CONTAINS 80 CHARACTERS.
+005370 01  TRACK-REC.
+005380     05  TRACK-SEQ           PIC 9(8).
+005390     05  TRACK-PAGE          PIC 9(8).
+005400     05  FILLER              PIC X(64).
+005410     EJECT
+005420 FD  DISCREP-FILE
+005430     RECORDING MODE F
+005440     LABEL RECORDS STANDARD
+005450     BLOCK CONTAINS 0 RECORDS
+005460     RECORD CONTAINS 80 CHARACTERS.
+005470 01  DISCREP-REC.
+005480     05  DISCREP-PGM         PIC X(8).
+005490     05  DISCREP-EXPECT-SEQ  PIC 9(8).
+005500     05  DISCREP-FOUND-SEQ   PIC 9(8).
+005510     05  DISCREP-REASON      PIC X(20).
+005520     05  FILLER              PIC X(36).
+005530     EJECT
+005600 WORKING-STORAGE SECTION.
+005700 77  PGMNAME                 PIC X(8) VALUE 'APKOTLLE'.
+005800 77  LLE-COUNT               PIC S9(8) BINARY VALUE ZERO.
+005900 77  MISMATCH-COUNT          PIC S9(8) BINARY VALUE ZERO.
+006000 77  TRACK-FILE-STATUS       PIC XX VALUE ZERO.
+006010     88  TRACK-FILE-OK       VALUE '00'.
+006020     88  TRACK-FILE-EOF      VALUE '10'.
+006100 77  DISCREP-FILE-STATUS     PIC XX VALUE ZERO.
+006110     88  DISCREP-FILE-OK     VALUE '00'.
+006200 77  TRACK-OPEN-FLAG         PIC X VALUE LOW-VALUE.
+006210     88  TRACK-OPEN          VALUE HIGH-VALUE.
+006220     88  TRACK-NOTOPEN       VALUE LOW-VALUE.
+006225     88  TRACK-FAILED        VALUE 'F'.
+006300 77  DISCREP-OPEN-FLAG       PIC X VALUE LOW-VALUE.
+006310     88  DISCREP-OPEN        VALUE HIGH-VALUE.
+006320     88  DISCREP-NOTOPEN     VALUE LOW-VALUE.
+006325     88  DISCREP-FAILED      VALUE 'F'.
+006400     SKIP2
+006500         SKIP1
+006600/ AFP STRUCTURED FIELD DEFINITIONS.
+006700     COPY STRFLDS SUPPRESS.
+006800/ PASSED PARAMETERS.
+006900 LINKAGE SECTION.
+007000 01  OUTP-PARMS.
+007100     05  OUTP-USTOR          POINTER.
+007200     05  OUTP-PFATTR         POINTER.
+007300     05  OUTP-RECPTR         POINTER.
+007400     05  FILLER              POINTER.
+007500     05  OUTP-RECLEN         PIC 9(4) BINARY.
+007600     05  FILLER              PIC XX.
+007700     05  OUTP-REQUEST        PIC X.
+007800         88  OUTP-USE        VALUE X'00'.
+007900         88  OUTP-DELETE     VALUE X'01'.
+008000         88  OUTP-INSERT     VALUE X'02'.
+008100     05  OUTP-EOF-FLAG       PIC X.
+008200         88  OUTP-EOF        VALUE 'Y'.
+008300     SKIP1
+008400 01  OUTP-UAREA              PIC X(16).
+008500     SKIP1
+008600 01  OUTP-ATTR.
+008700     05  OUTP-CC             PIC XXX.
+008800     05  OUTP-CCTYPE         PIC X.
+008900         88  OUTP-ANSI-CC    VALUE 'A'.
+009000         88  OUTP-MACH-CC    VALUE 'M'.
+009100     05  OUTP-CHARS          PIC X(20).
+009200     05  OUTP-FORMDEF        PIC X(8).
+009300     05  OUTP-PAGEDEF        PIC X(8).
+009400     05  OUTP-PRMODE         PIC X(8).
+009500     05  OUTP-TRC            PIC XXX.
+009600     SKIP1
+009700* This is a template for the output record, pointed to by
+009800* OUTP-RECPTR. The record's actual length is given by
+009900* OUTP-RECLEN.
+010000 01  OUTP-REC.
+010100     05  OUTP-CCVAL          PIC X.
+010200     05  OUTP-LEN            PIC 9(4) BINARY.
+010300     05  OUTP-SFID           PIC X(3).
+010400     05  OUTP-FLAGSEQ.
+010500         10  OUTP-FLAG       PIC X.
+010600         10  OUTP-SEQ        PIC 9(4) BINARY.
+010700     05  OUTP-DATA           PIC X(32747).
+010800     SKIP1
+010900 TITLE 'Initialization and Main Line'.
+011000 PROCEDURE DIVISION USING OUTP-PARMS.
+011100* make work area, attributes, and output line addressable.
+011200     SET ADDRESS OF OUTP-UAREA TO OUTP-USTOR.
+011300     SET ADDRESS OF OUTP-ATTR TO OUTP-PFATTR.
+011400     SET ADDRESS OF OUTP-REC TO OUTP-RECPTR.
+011500* no special action is necessary at EOF.
+011600     IF OUTP-EOF
+011700      THEN
+011800       DISPLAY PGMNAME, ' EOF REACHED.';
+011900       DISPLAY PGMNAME, ' ', LLE-COUNT, ' LLE records restored.';
+011910*      LLETRACK should be fully consumed by now -- any record
+011920*      still unread here is an LLE that APKINLLE converted but
+011930*      this exit never saw restored, i.e. a record dropped
+011940*      somewhere downstream of APKINLLE.
+011950       IF TRACK-OPEN
+011960        THEN
+011970         PERFORM UNTIL TRACK-FILE-EOF
+011980           READ TRACK-FILE
+011990            AT END
+012000             CONTINUE
+012010            NOT AT END
+012020             ADD 1 TO MISMATCH-COUNT;
+012030             MOVE 'TRACK REC UNCONSUMED' TO DISCREP-REASON;
+012040             MOVE TRACK-SEQ TO DISCREP-FOUND-SEQ;
+012050             IF DISCREP-NOTOPEN
+012060              THEN
+012061               OPEN OUTPUT DISCREP-FILE;
+012062               IF DISCREP-FILE-OK
+012063                THEN
+012064                 SET DISCREP-OPEN TO TRUE
+012065                ELSE
+012066                 SET DISCREP-FAILED TO TRUE;
+012067                 DISPLAY PGMNAME, ' DISCROUT OPEN FAILED,',
+012068                         ' STATUS=', DISCREP-FILE-STATUS,
+012069                         ' -- DISCREPANCY NOT LOGGED.'
+012070               END-IF
+012080             END-IF;
+012090             IF DISCREP-OPEN
+012100              THEN
+012110               MOVE PGMNAME TO DISCREP-PGM;
+012120               MOVE TRACK-SEQ TO DISCREP-EXPECT-SEQ;
+012130               WRITE DISCREP-REC
+012140             END-IF
+012145           END-READ
+012148         END-PERFORM
+012149       END-IF;
+012160       IF MISMATCH-COUNT > ZERO
+012170        THEN
+012180         DISPLAY PGMNAME, ' ', MISMATCH-COUNT,
+012190                 ' RECONCILIATION DISCREPANCIES -- SEE DISCROUT.'
+012200       END-IF;
+012210       IF TRACK-OPEN
+012220        THEN
+012230         CLOSE TRACK-FILE
+012240       END-IF;
+012250       IF DISCREP-OPEN
+012260        THEN
+012270         CLOSE DISCREP-FILE
+012280       END-IF;
+012290       GOBACK;
+012300     END-IF.
+012400     EVALUATE OUTP-SFID
+012500      WHEN SF-NOP
+012600       IF OUTP-FLAGSEQ = SF-LLE
+012700        THEN
+012800         ADD 1 TO LLE-COUNT;
+012810*        every LLE-origin NOP seen here should have a matching
+012820*        LLETRACK record written by APKINLLE, one per restore.
+012830*        Comparing TRACK-SEQ to LLE-COUNT here would never
+012840*        disagree -- both climb by exactly 1 per successful
+012850*        READ, so a record that APKINLLE never logged can only
+012860*        show up as LLETRACK running out early (AT END below);
+012865*        a record APKINLLE logged but this exit never saw is
+012868*        caught separately, by draining LLETRACK at EOF.
+012870         IF TRACK-NOTOPEN
+012880          THEN
+012890           OPEN INPUT TRACK-FILE;
+012895           IF TRACK-FILE-OK
+012896            THEN
+012897             SET TRACK-OPEN TO TRUE
+012898            ELSE
+012899             SET TRACK-FAILED TO TRUE;
+012901             DISPLAY PGMNAME, ' LLETRACK OPEN FAILED, STATUS=',
+012902                     TRACK-FILE-STATUS,
+012903                     ' -- RECONCILIATION DISABLED.'
+012904           END-IF
+012910         END-IF;
+012915         IF TRACK-OPEN
+012916          THEN
+012920           READ TRACK-FILE
+012930            AT END
+012940             ADD 1 TO MISMATCH-COUNT;
+012950             MOVE 'TRACK RECORD MISSING' TO DISCREP-REASON;
+012960             MOVE ZERO TO DISCREP-FOUND-SEQ;
+012970             IF DISCREP-NOTOPEN
+012980              THEN
+012981               OPEN OUTPUT DISCREP-FILE;
+012982               IF DISCREP-FILE-OK
+012983                THEN
+012984                 SET DISCREP-OPEN TO TRUE
+012985                ELSE
+012986                 SET DISCREP-FAILED TO TRUE;
+012987                 DISPLAY PGMNAME, ' DISCROUT OPEN FAILED,',
+012988                         ' STATUS=', DISCREP-FILE-STATUS,
+012989                         ' -- DISCREPANCY NOT LOGGED.'
+012990             END-IF
+012995             END-IF;
+012997             IF DISCREP-OPEN
+012998              THEN
+012999               MOVE PGMNAME TO DISCREP-PGM;
+013020               MOVE LLE-COUNT TO DISCREP-EXPECT-SEQ;
+013030               WRITE DISCREP-REC
+013040             END-IF
+013050            NOT AT END
+013060             CONTINUE
+013200           END-READ
+013205         END-IF;
+013210         MOVE SF-LLE TO OUTP-SFID;
+013220       END-IF
+013230      WHEN OTHER
+013240       CONTINUE
+013250     END-EVALUATE.
+013255*    always tell ACIF to use this record as-is -- nothing in
+013256*    this exit ever wants it deleted or reinserted, and
+013257*    OUTP-REQUEST must not be left holding whatever value
+013258*    happened to already be in the caller's work area.
+013259     SET OUTP-USE TO TRUE.
+013260     GOBACK.
+013270 SKIP1
+013280 END PROGRAM APKOTLLE.
